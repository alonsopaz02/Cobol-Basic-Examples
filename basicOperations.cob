@@ -1,33 +1,660 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BASIC-OPERATIONS.
+      *Four-function calculator.  Runs interactively against the
+      *console or in batch against a transaction file, looks the
+      *account up on the indexed master before it will calculate
+      *anything for it, and posts every result to the GL interface
+      *file and the shared audit log.
+      *Modification history:
+      * - Added ADD/MULTIPLY/DIVIDE, OPERATION-CODE driven menu.
+      * - Added batch mode over TRANSIN/TRANSOUT.
+      * - RESULT made signed; ON SIZE ERROR trapped to EXCPRPT.
+      * - NUM1/NUM2/RESULT carry cents (V99); GL export added.
+      * - Account master lookup, checkpoint/restart, audit log.
+      * - STOP RUN replaced with GOBACK so CAPITULO11's menu can
+      *   CALL this program and get control back.
+      * - Interactive mode can open a new account on the fly when
+      *   the one entered isn't on ACCTMAST yet, instead of just
+      *   refusing to calculate.
+      * - Restart skip-logic fixed to land on the record after the
+      *   last one already posted, not on it; TRANSOUT now opens
+      *   EXTEND on a restart so already-posted output isn't lost.
+      * - Account-not-found exceptions now carry a reason like every
+      *   other exception record.
+      * - TRANSIN layout moved to TRANSINR.CPY, shared with
+      *   CALC-RECONCILIATION, dropping the RESULT/STATUS-CODE
+      *   fields that don't exist on the input side.
+      * - Run mode can now come from a command-line argument so a
+      *   scheduled/unattended submission never waits on a console
+      *   ACCEPT; the console prompt still fires when no argument
+      *   is supplied.
+      * - LOOKUP-ACCOUNT now rejects a closed account (ACCTREC's
+      *   AM-STATUS-CLOSED) the same way it rejects a missing one,
+      *   instead of calculating against it as if it were active.
+      * - ON SIZE ERROR on ADD/SUBTRACT/MULTIPLY/DIVIDE now zeroes
+      *   RESULT like the divide-by-zero branch already did, so an
+      *   overflowed transaction doesn't carry the previous
+      *   transaction's RESULT out to TRANSOUT under an "SE" status.
+      * - NUM1/NUM2 entry prompts now show "9999.99" instead of
+      *   "999999" now that these fields carry cents, so an operator
+      *   typing a plain 6-digit integer doesn't get it silently
+      *   truncated into the wrong magnitude.
+      * - The console result DISPLAY now goes through an edited
+      *   PIC -(5)9.99 field instead of showing the raw signed
+      *   working-storage item, which GnuCOBOL prints with no
+      *   decimal point and a trailing sign (e.g. "0004000-").
+      * - TRANSOUT's OUT-TRANS-RECORD is now COPY TRANSREC REPLACING
+      *   (one pair per field) instead of a hand-duplicated 01-level,
+      *   so it can't drift out of sync with TRANSREC.CPY. A single
+      *   group+prefix pair doesn't resolve here because ==TR-== can't
+      *   match as a prefix inside the hyphenated word
+      *   TR-ACCOUNT-NUMBER; replacing each field name individually
+      *   does resolve.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSIN-STATUS.
+
+           SELECT TRANS-OUT-FILE ASSIGN TO "TRANSOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSOUT-STATUS.
+
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCTMAST-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "CALCPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT GL-INTERFACE-FILE ASSIGN TO "GLINTFC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTARTP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-IN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANSINR.
+
+       FD  TRANS-OUT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANSREC
+               REPLACING ==TRANS-RECORD== BY ==OUT-TRANS-RECORD==
+                   ==TR-ACCOUNT-NUMBER== BY ==OTR-ACCOUNT-NUMBER==
+                   ==TR-NUM1== BY ==OTR-NUM1==
+                   ==TR-NUM2== BY ==OTR-NUM2==
+                   ==TR-OPERATION-CODE== BY ==OTR-OPERATION-CODE==
+                   ==TR-RESULT== BY ==OTR-RESULT==
+                   ==TR-STATUS-CODE== BY ==OTR-STATUS-CODE==.
+
+       FD  ACCT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ACCTREC.
+
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PARMREC.
+
+       FD  GL-INTERFACE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY GLINTREC.
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-RECORD.
+           05  EX-ACCOUNT-NUMBER          PIC 9(6).
+           05  EX-NUM1                    PIC 9(4)V99.
+           05  EX-NUM2                    PIC 9(4)V99.
+           05  EX-OPERATION-CODE          PIC X(01).
+           05  EX-REASON                  PIC X(30).
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CKPTREC.
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RESTPREC.
+
        WORKING-STORAGE SECTION.
-       01  NUM1 PIC 9(4).
-       01  NUM2 PIC 9(4).
-       01  RESULT PIC 9(5).
+           COPY TRANSREC.
+           COPY WSRUNHDR.
+
+       01  NUM1                           PIC 9(4)V99.
+       01  NUM2                           PIC 9(4)V99.
+       01  RESULT                         PIC S9(5)V99.
+       01  WS-RESULT-EDIT                 PIC -(5)9.99.
+       01  OPERATION-CODE                 PIC X(01).
+           88  OP-ADD                     VALUE "A".
+           88  OP-SUBTRACT                VALUE "S".
+           88  OP-MULTIPLY                VALUE "M".
+           88  OP-DIVIDE                  VALUE "D".
+
+       01  WS-ACCOUNT-NUMBER              PIC 9(6).
+       01  WS-CALC-STATUS                 PIC X(02).
+           88  WS-CALC-OK                 VALUE "OK".
+
+       01  WS-THRESHOLD                   PIC 9(5) VALUE 50.
+
+       01  WS-SWITCHES.
+           05  WS-RUN-MODE                PIC X(01).
+               88  WS-MODE-INTERACTIVE    VALUE "I".
+               88  WS-MODE-BATCH          VALUE "B".
+           05  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE         VALUE "Y".
+           05  WS-VALID-SWITCH            PIC X(01) VALUE "N".
+               88  WS-VALUE-IS-VALID      VALUE "Y".
+           05  WS-ACCOUNT-FOUND-SWITCH    PIC X(01) VALUE "N".
+               88  WS-ACCOUNT-WAS-FOUND   VALUE "Y".
+           05  WS-ACCOUNT-CLOSED-SWITCH   PIC X(01) VALUE "N".
+               88  WS-ACCOUNT-IS-CLOSED   VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-RETRY-COUNT             PIC 9(2) COMP VALUE ZERO.
+           05  WS-RECORD-COUNT            PIC 9(8) COMP VALUE ZERO.
+           05  WS-CHECKPOINT-INTERVAL     PIC 9(4) COMP VALUE 100.
+           05  WS-RESTART-RECORD-NUMBER   PIC 9(8) COMP VALUE ZERO.
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRANSIN-STATUS          PIC X(02).
+           05  WS-TRANSOUT-STATUS         PIC X(02).
+           05  WS-ACCTMAST-STATUS         PIC X(02).
+           05  WS-PARM-STATUS             PIC X(02).
+           05  WS-GL-STATUS               PIC X(02).
+           05  WS-EXCP-STATUS             PIC X(02).
+           05  WS-AUDIT-STATUS            PIC X(02).
+           05  WS-CKPT-STATUS             PIC X(02).
+           05  WS-RESTART-STATUS          PIC X(02).
+
+       01  WS-AUDIT-KEY-INPUT             PIC X(30).
+       01  WS-AUDIT-OUTCOME               PIC X(30).
+       01  WS-ALTA-RESPUESTA              PIC X(01).
+
        PROCEDURE DIVISION.
+
        MAIN-PROCEDURE.
-           DISPLAY "Introduce el primer numero:"
+           PERFORM INITIALIZE-RUN.
+           PERFORM SELECT-RUN-MODE.
+           IF WS-MODE-BATCH
+               PERFORM BATCH-PROCESS
+           ELSE
+               PERFORM INTERACTIVE-PROCESS.
+           PERFORM TERMINATE-RUN.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      * START-OF-RUN HOUSEKEEPING                           *
+      *----------------------------------------------------------*
+       INITIALIZE-RUN.
+           MOVE "BASIC-OPERATIONS" TO RH-JOB-NAME.
+           ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RH-RUN-TIME FROM TIME.
+           DISPLAY "Introduce tu ID de operador: ".
+           ACCEPT RH-OPERATOR-ID.
+           DISPLAY "=============================================".
+           DISPLAY RH-JOB-NAME " - Operador: " RH-OPERATOR-ID
+               " - Fecha: " RH-RUN-DATE.
+           DISPLAY "=============================================".
+           PERFORM READ-THRESHOLD-PARM.
+
+       READ-THRESHOLD-PARM.
+           MOVE 50 TO WS-THRESHOLD.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CP-THRESHOLD TO WS-THRESHOLD
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      *----------------------------------------------------------*
+      * ASK OPERATOR WHICH MODE TO RUN                      *
+      * A job scheduler can pass the mode as a command-line      *
+      * argument (e.g. "cobcrun BASIC-OPERATIONS B") so an        *
+      * unattended submission never waits on a console ACCEPT;    *
+      * an operator at a terminal with no argument still gets     *
+      * prompted.                                                 *
+      *----------------------------------------------------------*
+       SELECT-RUN-MODE.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           IF NOT WS-MODE-INTERACTIVE AND NOT WS-MODE-BATCH
+               DISPLAY "Modo de ejecucion - (I)nteractivo o (B)atch: "
+               ACCEPT WS-RUN-MODE
+           END-IF.
+           IF NOT WS-MODE-INTERACTIVE AND NOT WS-MODE-BATCH
+               MOVE "I" TO WS-RUN-MODE
+           END-IF.
+
+      *----------------------------------------------------------*
+      * BATCH MODE - READ TRANSACTIONS FROM TRANSIN,        *
+      *       WRITE RESULTS TO TRANSOUT                           *
+      *----------------------------------------------------------*
+       BATCH-PROCESS.
+           PERFORM READ-RESTART-PARM.
+           PERFORM OPEN-BATCH-FILES.
+           PERFORM SKIP-ALREADY-POSTED-RECORDS.
+           PERFORM PROCESS-ONE-TRANSACTION
+               UNTIL WS-END-OF-FILE.
+           PERFORM CLOSE-BATCH-FILES.
+
+       READ-RESTART-PARM.
+           MOVE ZERO TO WS-RESTART-RECORD-NUMBER.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RP-RESTART-RECORD-NUMBER
+                           TO WS-RESTART-RECORD-NUMBER
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       OPEN-BATCH-FILES.
+           OPEN INPUT TRANS-IN-FILE.
+           IF WS-RESTART-RECORD-NUMBER > ZERO
+               OPEN EXTEND TRANS-OUT-FILE
+               IF WS-TRANSOUT-STATUS NOT = "00"
+                   OPEN OUTPUT TRANS-OUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT TRANS-OUT-FILE
+           END-IF.
+           OPEN I-O ACCT-MASTER-FILE.
+           IF WS-ACCTMAST-STATUS NOT = "00"
+               OPEN OUTPUT ACCT-MASTER-FILE
+               CLOSE ACCT-MASTER-FILE
+               OPEN I-O ACCT-MASTER-FILE
+           END-IF.
+           PERFORM OPEN-EXCEPTION-FILE.
+           PERFORM OPEN-GL-FILE.
+           MOVE ZERO TO WS-RECORD-COUNT.
+
+      *    Skip past every record up to and including the last one
+      *    the prior run already posted (WS-RESTART-RECORD-NUMBER),
+      *    leaving the first NOT-yet-posted record as current.
+       SKIP-ALREADY-POSTED-RECORDS.
+           PERFORM READ-NEXT-TRANSACTION.
+           PERFORM SKIP-ALREADY-POSTED
+               UNTIL WS-END-OF-FILE
+               OR WS-RECORD-COUNT > WS-RESTART-RECORD-NUMBER.
+
+       READ-NEXT-TRANSACTION.
+           READ TRANS-IN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+
+       SKIP-ALREADY-POSTED.
+           PERFORM READ-NEXT-TRANSACTION.
+
+       PROCESS-ONE-TRANSACTION.
+           MOVE ITR-ACCOUNT-NUMBER  TO TR-ACCOUNT-NUMBER.
+           MOVE ITR-NUM1            TO TR-NUM1 NUM1.
+           MOVE ITR-NUM2            TO TR-NUM2 NUM2.
+           MOVE ITR-OPERATION-CODE  TO TR-OPERATION-CODE OPERATION-CODE.
+           MOVE ITR-ACCOUNT-NUMBER  TO WS-ACCOUNT-NUMBER.
+           MOVE ITR-ACCOUNT-NUMBER  TO AM-ACCOUNT-NUMBER.
+           PERFORM LOOKUP-ACCOUNT.
+           IF WS-ACCOUNT-WAS-FOUND
+               PERFORM CALCULATE-RESULT
+               MOVE RESULT TO TR-RESULT
+               MOVE WS-CALC-STATUS TO TR-STATUS-CODE
+               IF WS-CALC-OK
+                   PERFORM WRITE-GL-RECORD
+               END-IF
+           ELSE
+               MOVE ZERO TO TR-RESULT
+               SET TR-STATUS-ACCT-NOTFND IN TRANS-RECORD TO TRUE
+               IF WS-ACCOUNT-IS-CLOSED
+                   MOVE "ACCOUNT CLOSED" TO EX-REASON
+               ELSE
+                   MOVE "ACCOUNT NOT FOUND" TO EX-REASON
+               END-IF
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+           MOVE TR-ACCOUNT-NUMBER   TO OTR-ACCOUNT-NUMBER.
+           MOVE TR-NUM1             TO OTR-NUM1.
+           MOVE TR-NUM2             TO OTR-NUM2.
+           MOVE TR-OPERATION-CODE   TO OTR-OPERATION-CODE.
+           MOVE TR-RESULT           TO OTR-RESULT.
+           MOVE TR-STATUS-CODE      TO OTR-STATUS-CODE.
+           WRITE OUT-TRANS-RECORD.
+           PERFORM CHECKPOINT-IF-DUE.
+           PERFORM READ-NEXT-TRANSACTION.
+
+       CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORD-COUNT TO CK-LAST-RECORD-NUMBER.
+           MOVE RH-RUN-DATE TO CK-RUN-DATE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLOSE-BATCH-FILES.
+           CLOSE TRANS-IN-FILE.
+           CLOSE TRANS-OUT-FILE.
+           CLOSE ACCT-MASTER-FILE.
+           PERFORM CLOSE-EXCEPTION-FILE.
+           PERFORM CLOSE-GL-FILE.
+           MOVE WS-RECORD-COUNT TO WS-AUDIT-KEY-INPUT.
+           MOVE "BATCH RUN COMPLETE" TO WS-AUDIT-OUTCOME.
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *----------------------------------------------------------*
+      * INTERACTIVE MODE - ONE TRANSACTION FROM THE CONSOLE *
+      *----------------------------------------------------------*
+       INTERACTIVE-PROCESS.
+           OPEN I-O ACCT-MASTER-FILE.
+           IF WS-ACCTMAST-STATUS NOT = "00"
+               OPEN OUTPUT ACCT-MASTER-FILE
+               CLOSE ACCT-MASTER-FILE
+               OPEN I-O ACCT-MASTER-FILE
+           END-IF.
+           PERFORM OPEN-GL-FILE.
+           PERFORM OPEN-EXCEPTION-FILE.
+
+           DISPLAY "Introduce el numero de cuenta: ".
+           ACCEPT WS-ACCOUNT-NUMBER.
+           MOVE WS-ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER.
+           PERFORM LOOKUP-ACCOUNT.
+           IF NOT WS-ACCOUNT-WAS-FOUND AND NOT WS-ACCOUNT-IS-CLOSED
+               PERFORM OFRECE-ALTA-DE-CUENTA
+           END-IF.
+
+           IF WS-ACCOUNT-WAS-FOUND
+               PERFORM GET-NUM1-VALIDATED
+               PERFORM GET-NUM2-VALIDATED
+               PERFORM GET-OPERATION-CODE
+               PERFORM CALCULATE-RESULT
+               PERFORM DISPLAY-CALC-RESULT
+               IF WS-CALC-OK
+                   PERFORM WRITE-GL-RECORD
+               END-IF
+               MOVE WS-ACCOUNT-NUMBER TO WS-AUDIT-KEY-INPUT
+               MOVE "CALCULO COMPLETADO" TO WS-AUDIT-OUTCOME
+           ELSE
+               IF WS-ACCOUNT-IS-CLOSED
+                   DISPLAY "Cuenta " WS-ACCOUNT-NUMBER " esta cerrada."
+                   MOVE "CUENTA CERRADA" TO WS-AUDIT-OUTCOME
+               ELSE
+                   DISPLAY "Cuenta " WS-ACCOUNT-NUMBER
+                       " no encontrada."
+                   MOVE "CUENTA NO ENCONTRADA" TO WS-AUDIT-OUTCOME
+               END-IF
+               MOVE WS-ACCOUNT-NUMBER TO WS-AUDIT-KEY-INPUT
+           END-IF.
+           PERFORM WRITE-AUDIT-RECORD.
+
+           CLOSE ACCT-MASTER-FILE.
+           PERFORM CLOSE-EXCEPTION-FILE.
+           PERFORM CLOSE-GL-FILE.
+
+       GET-NUM1-VALIDATED.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           SET WS-VALID-SWITCH TO "N".
+           PERFORM ACCEPT-AND-CHECK-NUM1
+               UNTIL WS-VALUE-IS-VALID
+                  OR WS-RETRY-COUNT NOT LESS THAN 3.
+           IF NOT WS-VALUE-IS-VALID
+               DISPLAY "Demasiados intentos invalidos, se usa cero."
+               MOVE ZERO TO NUM1
+           END-IF.
+
+       ACCEPT-AND-CHECK-NUM1.
+           ADD 1 TO WS-RETRY-COUNT.
+           DISPLAY "Introduce el primer numero (formato 9999.99): ".
            ACCEPT NUM1.
-           DISPLAY "Introduce el segundo numero:"
+           IF NUM1 IS NUMERIC
+               SET WS-VALUE-IS-VALID TO TRUE
+           ELSE
+               DISPLAY "Valor no numerico. Intento " WS-RETRY-COUNT
+                   " de 3."
+           END-IF.
+
+       GET-NUM2-VALIDATED.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           SET WS-VALID-SWITCH TO "N".
+           PERFORM ACCEPT-AND-CHECK-NUM2
+               UNTIL WS-VALUE-IS-VALID
+                  OR WS-RETRY-COUNT NOT LESS THAN 3.
+           IF NOT WS-VALUE-IS-VALID
+               DISPLAY "Demasiados intentos invalidos, se usa cero."
+               MOVE ZERO TO NUM2
+           END-IF.
+
+       ACCEPT-AND-CHECK-NUM2.
+           ADD 1 TO WS-RETRY-COUNT.
+           DISPLAY "Introduce el segundo numero (formato 9999.99): ".
            ACCEPT NUM2.
-      *For substraction
-           SUBTRACT NUM1 FROM NUM2 GIVING RESULT.
-      *For addition
-      * Add NUM1 TO NUM2 GIVING RESULT
+           IF NUM2 IS NUMERIC
+               SET WS-VALUE-IS-VALID TO TRUE
+           ELSE
+               DISPLAY "Valor no numerico. Intento " WS-RETRY-COUNT
+                   " de 3."
+           END-IF.
+
+       GET-OPERATION-CODE.
+           DISPLAY "Operacion - (A)dd (S)ubtract (M)ultiply (D)ivide: ".
+           ACCEPT OPERATION-CODE.
+           IF NOT OP-ADD AND NOT OP-SUBTRACT
+                   AND NOT OP-MULTIPLY AND NOT OP-DIVIDE
+               DISPLAY "Codigo de operacion invalido, se asume Resta."
+               MOVE "S" TO OPERATION-CODE
+           END-IF.
+
+       DISPLAY-CALC-RESULT.
+           MOVE RESULT TO WS-RESULT-EDIT.
+           DISPLAY "El resultado de la operacion es: " WS-RESULT-EDIT.
+           IF RESULT > WS-THRESHOLD
+               DISPLAY "El resultado es mayor que " WS-THRESHOLD "."
+           ELSE
+               DISPLAY "Es menor o igual a " WS-THRESHOLD "."
+           END-IF.
+
+      *----------------------------------------------------------*
+      * SHARED ARITHMETIC (INTERACTIVE AND BATCH)           *
+      *----------------------------------------------------------*
+       CALCULATE-RESULT.
+           SET WS-CALC-OK TO TRUE.
+           EVALUATE TRUE
+               WHEN OP-ADD
+                   ADD NUM1 TO NUM2 GIVING RESULT ROUNDED
+                       ON SIZE ERROR
+                           MOVE ZERO TO RESULT
+                           MOVE "SE" TO WS-CALC-STATUS
+                           MOVE "OVERFLOW ON ADD" TO EX-REASON
+                           PERFORM WRITE-EXCEPTION-RECORD
+                   END-ADD
+               WHEN OP-SUBTRACT
+                   SUBTRACT NUM1 FROM NUM2 GIVING RESULT ROUNDED
+                       ON SIZE ERROR
+                           MOVE ZERO TO RESULT
+                           MOVE "SE" TO WS-CALC-STATUS
+                           MOVE "OVERFLOW ON SUBTRACT" TO EX-REASON
+                           PERFORM WRITE-EXCEPTION-RECORD
+                   END-SUBTRACT
+               WHEN OP-MULTIPLY
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULT ROUNDED
+                       ON SIZE ERROR
+                           MOVE ZERO TO RESULT
+                           MOVE "SE" TO WS-CALC-STATUS
+                           MOVE "OVERFLOW ON MULTIPLY" TO EX-REASON
+                           PERFORM WRITE-EXCEPTION-RECORD
+                   END-MULTIPLY
+               WHEN OP-DIVIDE
+                   IF NUM2 = ZERO
+                       MOVE ZERO TO RESULT
+                       MOVE "SE" TO WS-CALC-STATUS
+                       MOVE "DIVIDE BY ZERO" TO EX-REASON
+                       PERFORM WRITE-EXCEPTION-RECORD
+                   ELSE
+                       DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+                           ON SIZE ERROR
+                               MOVE ZERO TO RESULT
+                               MOVE "SE" TO WS-CALC-STATUS
+                               MOVE "OVERFLOW ON DIVIDE" TO EX-REASON
+                               PERFORM WRITE-EXCEPTION-RECORD
+                       END-DIVIDE
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO RESULT
+                   MOVE "OP" TO WS-CALC-STATUS
+                   MOVE "UNKNOWN OPERATION CODE" TO EX-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+           END-EVALUATE.
+
+      *----------------------------------------------------------*
+      * ACCOUNT MASTER LOOKUP                               *
+      * A closed account (AM-STATUS-CLOSED) is left as not found  *
+      * so neither caller calculates against it; WS-ACCOUNT-IS-   *
+      * CLOSED lets each caller tell that apart from a genuinely   *
+      * missing account when it reports the exception.            *
+      *----------------------------------------------------------*
+       LOOKUP-ACCOUNT.
+           SET WS-ACCOUNT-FOUND-SWITCH TO "N".
+           SET WS-ACCOUNT-CLOSED-SWITCH TO "N".
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   SET WS-ACCOUNT-FOUND-SWITCH TO "N"
+               NOT INVALID KEY
+                   IF AM-STATUS-CLOSED
+                       SET WS-ACCOUNT-IS-CLOSED TO TRUE
+                   ELSE
+                       SET WS-ACCOUNT-WAS-FOUND TO TRUE
+                   END-IF
+           END-READ.
 
-      *For multiplication
-      * Multiply NUM1 BY NUM2 GIVING RESULT
+      *    Interactive-only path to populate ACCTMAST: lets the
+      *    operator open a new account on the spot instead of the
+      *    calculator being permanently unusable against an empty
+      *    master file.
+       OFRECE-ALTA-DE-CUENTA.
+           DISPLAY "Cuenta " WS-ACCOUNT-NUMBER " no encontrada.".
+           DISPLAY "Desea crear la cuenta? (S/N): ".
+           ACCEPT WS-ALTA-RESPUESTA.
+           IF WS-ALTA-RESPUESTA = "S" OR WS-ALTA-RESPUESTA = "s"
+               DISPLAY "Introduce el nombre de la cuenta: "
+               MOVE SPACES TO AM-ACCOUNT-NAME
+               ACCEPT AM-ACCOUNT-NAME
+               MOVE WS-ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER
+               SET AM-STATUS-ACTIVE TO TRUE
+               WRITE ACCT-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "No se pudo crear la cuenta."
+                   NOT INVALID KEY
+                       SET WS-ACCOUNT-WAS-FOUND TO TRUE
+                       DISPLAY "Cuenta " WS-ACCOUNT-NUMBER " creada."
+               END-WRITE
+           END-IF.
+
+      *----------------------------------------------------------*
+      * EXCEPTION REPORT                                    *
+      *----------------------------------------------------------*
+       OPEN-EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXCP-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
 
-      *For division
-      * Divide NUM1 BY NUM2 GIVING RESULT
-           DISPLAY "El resultado de la resta es: " RESULT.
+       WRITE-EXCEPTION-RECORD.
+           MOVE WS-ACCOUNT-NUMBER TO EX-ACCOUNT-NUMBER.
+           MOVE NUM1 TO EX-NUM1.
+           MOVE NUM2 TO EX-NUM2.
+           MOVE OPERATION-CODE TO EX-OPERATION-CODE.
+           WRITE EXCEPTION-RECORD.
+
+       CLOSE-EXCEPTION-FILE.
+           CLOSE EXCEPTION-FILE.
+
+      *----------------------------------------------------------*
+      * GL INTERFACE EXPORT                                 *
+      *----------------------------------------------------------*
+       OPEN-GL-FILE.
+           OPEN EXTEND GL-INTERFACE-FILE.
+           IF WS-GL-STATUS NOT = "00"
+               OPEN OUTPUT GL-INTERFACE-FILE
+           END-IF.
 
-           IF RESULT > 50
-                DISPLAY "El resultado es mayor que 50."
+       WRITE-GL-RECORD.
+           MOVE RH-RUN-DATE TO GL-RUN-DATE.
+           MOVE WS-ACCOUNT-NUMBER TO GL-ACCOUNT-NUMBER.
+           IF RESULT < ZERO
+               COMPUTE GL-AMOUNT = RESULT * -1
+               SET GL-IS-CREDIT TO TRUE
            ELSE
-                DISPLAY "Es menor o igual a 50."
+               MOVE RESULT TO GL-AMOUNT
+               SET GL-IS-DEBIT TO TRUE
            END-IF.
-           STOP RUN.
-       end program BASIC-OPERATIONS.
+           MOVE "CALC" TO GL-SOURCE-SYSTEM.
+           WRITE GL-INTERFACE-RECORD.
+
+       CLOSE-GL-FILE.
+           CLOSE GL-INTERFACE-FILE.
+
+      *----------------------------------------------------------*
+      * AUDIT LOG                                           *
+      *----------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE "BASIC-OPERATIONS" TO AL-PROGRAM-NAME.
+           MOVE RH-RUN-DATE TO AL-RUN-DATE.
+           MOVE RH-RUN-TIME TO AL-RUN-TIME.
+           MOVE RH-OPERATOR-ID TO AL-OPERATOR-ID.
+           MOVE WS-AUDIT-KEY-INPUT TO AL-KEY-INPUT.
+           MOVE WS-AUDIT-OUTCOME TO AL-OUTCOME.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+      *----------------------------------------------------------*
+      * END OF RUN                                          *
+      *----------------------------------------------------------*
+       TERMINATE-RUN.
+           DISPLAY "=============================================".
+           DISPLAY "BASIC-OPERATIONS ha finalizado.".
+           DISPLAY "=============================================".
+
+       END PROGRAM BASIC-OPERATIONS.
