@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-CALC-SUMMARY.
+      *Control report over a day's BASIC-OPERATIONS batch output
+      *(TRANSOUT): count of transactions processed, count over and
+      *under the reporting threshold, and a grand total of RESULT,
+      *so a day's calculator activity can be reviewed after the
+      *console output is long gone.
+      *Modification history:
+      * - Now writes a completion record to AUDITLOG like the rest
+      *   of the shop's programs, instead of only displaying the
+      *   report to the console.
+      * - INITIALIZE-RUN now displays the WSRUNHDR startup banner,
+      *   matching the convention every other program follows.
+      * - The grand-total RESULT figure now goes through an edited
+      *   field before DISPLAY instead of showing the raw signed
+      *   working-storage item unedited.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-OUT-FILE ASSIGN TO "TRANSOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSOUT-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "CALCPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-OUT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANSREC.
+
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PARMREC.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+           COPY WSRUNHDR.
+
+       01  WS-THRESHOLD                   PIC 9(5) VALUE 50.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE         VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-TOTAL-COUNT             PIC 9(8) COMP VALUE ZERO.
+           05  WS-OVER-COUNT              PIC 9(8) COMP VALUE ZERO.
+           05  WS-UNDER-COUNT             PIC 9(8) COMP VALUE ZERO.
+           05  WS-EXCEPTION-COUNT         PIC 9(8) COMP VALUE ZERO.
+
+       01  WS-GRAND-TOTAL                 PIC S9(9)V99 VALUE ZERO.
+       01  WS-GRAND-TOTAL-EDIT            PIC -(9)9.99.
+
+       01  WS-TRANSOUT-STATUS             PIC X(02).
+       01  WS-PARM-STATUS                 PIC X(02).
+       01  WS-AUDIT-STATUS                PIC X(02).
+       01  WS-AUDIT-KEY-INPUT             PIC X(30).
+       01  WS-AUDIT-OUTCOME               PIC X(30).
+
+       01  WS-REPORT-LINE                 PIC X(50).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN.
+           PERFORM READ-THRESHOLD-PARM.
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM SUMMARIZE-ONE-RECORD
+               UNTIL WS-END-OF-FILE.
+           PERFORM CLOSE-FILES.
+           PERFORM PRINT-SUMMARY-REPORT.
+           PERFORM WRITE-AUDIT-RECORD.
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           MOVE "DAILY-CALC-SUMMARY" TO RH-JOB-NAME.
+           ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RH-RUN-TIME FROM TIME.
+           DISPLAY "=============================================".
+           DISPLAY "  " RH-JOB-NAME " - Fecha: " RH-RUN-DATE
+               " Hora: " RH-RUN-TIME.
+           DISPLAY "=============================================".
+
+       READ-THRESHOLD-PARM.
+           MOVE 50 TO WS-THRESHOLD.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CP-THRESHOLD TO WS-THRESHOLD
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       OPEN-FILES.
+           OPEN INPUT TRANS-OUT-FILE.
+
+       READ-NEXT-RECORD.
+           READ TRANS-OUT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       SUMMARIZE-ONE-RECORD.
+           ADD 1 TO WS-TOTAL-COUNT.
+           IF TR-STATUS-OK
+               ADD TR-RESULT TO WS-GRAND-TOTAL
+               IF TR-RESULT > WS-THRESHOLD
+                   ADD 1 TO WS-OVER-COUNT
+               ELSE
+                   ADD 1 TO WS-UNDER-COUNT
+               END-IF
+           ELSE
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE TRANS-OUT-FILE.
+
+       PRINT-SUMMARY-REPORT.
+           DISPLAY "=============================================".
+           DISPLAY "  DAILY-CALC-SUMMARY - " RH-RUN-DATE.
+           DISPLAY "=============================================".
+           DISPLAY "  Umbral utilizado           : " WS-THRESHOLD.
+           DISPLAY "  Transacciones procesadas   : " WS-TOTAL-COUNT.
+           DISPLAY "  Por encima del umbral      : " WS-OVER-COUNT.
+           DISPLAY "  Por debajo o igual         : " WS-UNDER-COUNT.
+           DISPLAY "  Transacciones con excepcion: "
+               WS-EXCEPTION-COUNT.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDIT.
+           DISPLAY "  Total general de RESULT    : "
+               WS-GRAND-TOTAL-EDIT.
+           DISPLAY "=============================================".
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE "DAILY-CALC-SUMMARY" TO AL-PROGRAM-NAME.
+           MOVE RH-RUN-DATE TO AL-RUN-DATE.
+           MOVE RH-RUN-TIME TO AL-RUN-TIME.
+           MOVE "SYSTEM" TO AL-OPERATOR-ID.
+           MOVE "RESUMEN" TO WS-AUDIT-KEY-INPUT.
+           MOVE WS-AUDIT-KEY-INPUT TO AL-KEY-INPUT.
+           MOVE "RESUMEN GENERADO" TO WS-AUDIT-OUTCOME.
+           MOVE WS-AUDIT-OUTCOME TO AL-OUTCOME.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+       END PROGRAM DAILY-CALC-SUMMARY.
