@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-RECONCILIATION.
+      *Control-total reconciliation for the batch calculator run.
+      *Compares the input TRANSIN record count and a hash total of
+      *NUM1/NUM2 against the output TRANSOUT record count and its
+      *RESULT total, and flags any mismatch so a dropped, altered,
+      *or duplicated record does not go unnoticed.
+      *Modification history:
+      * - IN-TRANS-RECORD moved to the shared TRANSINR.CPY so this
+      *   program and BASIC-OPERATIONS agree on the TRANSIN layout.
+      * - The input hash and output result totals are now actually
+      *   checked instead of only displayed: the output NUM1/NUM2
+      *   pass-through hash must match the input hash exactly, and
+      *   an independently recomputed RESULT total must match the
+      *   RESULT total actually posted, so a corrupted amount is
+      *   caught even when the record counts still agree.
+      * - INITIALIZE-RUN now displays the WSRUNHDR startup banner,
+      *   matching the convention every other program follows.
+      * - The report's money totals now go through an edited field
+      *   before DISPLAY instead of showing the raw signed
+      *   working-storage items unedited.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSIN-STATUS.
+
+           SELECT TRANS-OUT-FILE ASSIGN TO "TRANSOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSOUT-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANSINR.
+
+       FD  TRANS-OUT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANSREC.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+           COPY WSRUNHDR.
+
+       01  WS-SWITCHES.
+           05  WS-IN-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  WS-IN-END-OF-FILE      VALUE "Y".
+           05  WS-OUT-EOF-SWITCH          PIC X(01) VALUE "N".
+               88  WS-OUT-END-OF-FILE     VALUE "Y".
+
+       01  WS-IN-TOTALS.
+           05  WS-IN-RECORD-COUNT         PIC 9(8) COMP VALUE ZERO.
+           05  WS-IN-HASH-TOTAL           PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-OUT-TOTALS.
+           05  WS-OUT-RECORD-COUNT        PIC 9(8) COMP VALUE ZERO.
+           05  WS-OUT-HASH-TOTAL          PIC S9(9)V99 VALUE ZERO.
+           05  WS-OUT-RESULT-TOTAL        PIC S9(9)V99 VALUE ZERO.
+           05  WS-OUT-EXPECTED-TOTAL      PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-EXPECTED-RESULT             PIC S9(5)V99 VALUE ZERO.
+
+       01  WS-REPORT-AMOUNT-EDIT          PIC -(9)9.99.
+
+       01  WS-RECON-STATUS                PIC X(01) VALUE "N".
+           88  WS-RECON-BALANCED          VALUE "Y".
+
+       01  WS-TRANSIN-STATUS              PIC X(02).
+       01  WS-TRANSOUT-STATUS             PIC X(02).
+       01  WS-AUDIT-STATUS                PIC X(02).
+       01  WS-AUDIT-KEY-INPUT             PIC X(30).
+       01  WS-AUDIT-OUTCOME               PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN.
+           PERFORM ACCUMULATE-INPUT-TOTALS.
+           PERFORM ACCUMULATE-OUTPUT-TOTALS.
+           PERFORM COMPARE-TOTALS.
+           PERFORM PRINT-RECONCILIATION-REPORT.
+           PERFORM WRITE-AUDIT-RECORD.
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           MOVE "CALC-RECONCILIATION" TO RH-JOB-NAME.
+           ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RH-RUN-TIME FROM TIME.
+           MOVE "SYSTEM" TO RH-OPERATOR-ID.
+           DISPLAY "=============================================".
+           DISPLAY "  " RH-JOB-NAME " - Fecha: " RH-RUN-DATE
+               " Hora: " RH-RUN-TIME.
+           DISPLAY "=============================================".
+
+       ACCUMULATE-INPUT-TOTALS.
+           OPEN INPUT TRANS-IN-FILE.
+           PERFORM READ-NEXT-INPUT-RECORD.
+           PERFORM ADD-ONE-INPUT-RECORD
+               UNTIL WS-IN-END-OF-FILE.
+           CLOSE TRANS-IN-FILE.
+
+       READ-NEXT-INPUT-RECORD.
+           READ TRANS-IN-FILE
+               AT END
+                   SET WS-IN-END-OF-FILE TO TRUE
+           END-READ.
+
+       ADD-ONE-INPUT-RECORD.
+           ADD 1 TO WS-IN-RECORD-COUNT.
+           ADD ITR-NUM1 TO WS-IN-HASH-TOTAL.
+           ADD ITR-NUM2 TO WS-IN-HASH-TOTAL.
+           PERFORM READ-NEXT-INPUT-RECORD.
+
+       ACCUMULATE-OUTPUT-TOTALS.
+           OPEN INPUT TRANS-OUT-FILE.
+           PERFORM READ-NEXT-OUTPUT-RECORD.
+           PERFORM ADD-ONE-OUTPUT-RECORD
+               UNTIL WS-OUT-END-OF-FILE.
+           CLOSE TRANS-OUT-FILE.
+
+       READ-NEXT-OUTPUT-RECORD.
+           READ TRANS-OUT-FILE
+               AT END
+                   SET WS-OUT-END-OF-FILE TO TRUE
+           END-READ.
+
+       ADD-ONE-OUTPUT-RECORD.
+           ADD 1 TO WS-OUT-RECORD-COUNT.
+           ADD TR-NUM1 TO WS-OUT-HASH-TOTAL.
+           ADD TR-NUM2 TO WS-OUT-HASH-TOTAL.
+           IF TR-STATUS-OK
+               ADD TR-RESULT TO WS-OUT-RESULT-TOTAL
+               PERFORM RECOMPUTE-EXPECTED-RESULT
+               ADD WS-EXPECTED-RESULT TO WS-OUT-EXPECTED-TOTAL
+           END-IF.
+           PERFORM READ-NEXT-OUTPUT-RECORD.
+
+      *    Recompute the expected RESULT from the output record's
+      *    own NUM1/NUM2/OPERATION-CODE, the same way BASIC-
+      *    OPERATIONS' CALCULATE-RESULT does, so a RESULT that was
+      *    altered after the fact shows up as a total mismatch even
+      *    when the record counts still balance.
+       RECOMPUTE-EXPECTED-RESULT.
+           EVALUATE TRUE
+               WHEN TR-OP-ADD
+                   ADD TR-NUM1 TO TR-NUM2
+                       GIVING WS-EXPECTED-RESULT ROUNDED
+               WHEN TR-OP-SUBTRACT
+                   SUBTRACT TR-NUM1 FROM TR-NUM2
+                       GIVING WS-EXPECTED-RESULT ROUNDED
+               WHEN TR-OP-MULTIPLY
+                   MULTIPLY TR-NUM1 BY TR-NUM2
+                       GIVING WS-EXPECTED-RESULT ROUNDED
+               WHEN TR-OP-DIVIDE
+                   IF TR-NUM2 = ZERO
+                       MOVE ZERO TO WS-EXPECTED-RESULT
+                   ELSE
+                       DIVIDE TR-NUM1 BY TR-NUM2
+                           GIVING WS-EXPECTED-RESULT ROUNDED
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO WS-EXPECTED-RESULT
+           END-EVALUATE.
+
+       COMPARE-TOTALS.
+           MOVE "N" TO WS-RECON-STATUS.
+           IF WS-IN-RECORD-COUNT = WS-OUT-RECORD-COUNT
+                   AND WS-IN-HASH-TOTAL = WS-OUT-HASH-TOTAL
+                   AND WS-OUT-RESULT-TOTAL = WS-OUT-EXPECTED-TOTAL
+               SET WS-RECON-BALANCED TO TRUE
+           END-IF.
+
+       PRINT-RECONCILIATION-REPORT.
+           DISPLAY "=============================================".
+           DISPLAY "  CALC-RECONCILIATION - " RH-RUN-DATE.
+           DISPLAY "=============================================".
+           DISPLAY "  Registros de entrada (TRANSIN) : "
+               WS-IN-RECORD-COUNT.
+           MOVE WS-IN-HASH-TOTAL TO WS-REPORT-AMOUNT-EDIT.
+           DISPLAY "  Total NUM1+NUM2 de entrada     : "
+               WS-REPORT-AMOUNT-EDIT.
+           DISPLAY "  Registros de salida (TRANSOUT) : "
+               WS-OUT-RECORD-COUNT.
+           MOVE WS-OUT-HASH-TOTAL TO WS-REPORT-AMOUNT-EDIT.
+           DISPLAY "  Total NUM1+NUM2 de salida      : "
+               WS-REPORT-AMOUNT-EDIT.
+           MOVE WS-OUT-RESULT-TOTAL TO WS-REPORT-AMOUNT-EDIT.
+           DISPLAY "  Total RESULT de salida         : "
+               WS-REPORT-AMOUNT-EDIT.
+           MOVE WS-OUT-EXPECTED-TOTAL TO WS-REPORT-AMOUNT-EDIT.
+           DISPLAY "  Total RESULT recalculado       : "
+               WS-REPORT-AMOUNT-EDIT.
+           IF WS-RECON-BALANCED
+               DISPLAY "  ESTADO: CUADRADO"
+               MOVE "CUADRADO" TO WS-AUDIT-OUTCOME
+           ELSE
+               DISPLAY "  ESTADO: DESCUADRADO - REVISAR"
+               MOVE "DESCUADRADO" TO WS-AUDIT-OUTCOME
+           END-IF.
+           DISPLAY "=============================================".
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE "CALC-RECONCILIATION" TO AL-PROGRAM-NAME.
+           MOVE RH-RUN-DATE TO AL-RUN-DATE.
+           MOVE RH-RUN-TIME TO AL-RUN-TIME.
+           MOVE RH-OPERATOR-ID TO AL-OPERATOR-ID.
+           MOVE "RECONCILIACION" TO WS-AUDIT-KEY-INPUT.
+           MOVE WS-AUDIT-KEY-INPUT TO AL-KEY-INPUT.
+           MOVE WS-AUDIT-OUTCOME TO AL-OUTCOME.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+       END PROGRAM CALC-RECONCILIATION.
