@@ -1,32 +1,241 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CAPITULO11.
+      *Operator front end for the shop's daily jobs.  Confirms the
+      *operator wants to run anything at all (retrying on a bad
+      *S/N answer up to 3 times), then drives a numbered menu that
+      *launches the banner, the calculator, the onboarding checkpoint,
+      *or the calculator's maintenance screen.
+      *Modification history:
+      * - Was a single S/N prompt that fell through to STOP RUN on
+      *   any bad answer; added a capped retry loop with logging.
+      * - Added the numbered job menu and the threshold maintenance
+      *   screen (updates CALCPARM instead of a recompile).
+      * - Now displays the shared run-header banner at startup
+      *   instead of only capturing it for the audit log.
+      * - Fixed the onboarding CALL literal to match HelloWorld's
+      *   actual PROGRAM-ID casing; dynamic CALL resolution is
+      *   case-sensitive and the mismatched literal never resolved.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "CALCPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PARMREC.
+
        WORKING-STORAGE SECTION.
-       01  SI-O-NO PIC X.
+           COPY WSRUNHDR.
+
+       01  SI-O-NO                        PIC X.
+       01  WS-MENU-OPTION                 PIC 9(1).
+       01  WS-NEW-THRESHOLD               PIC 9(5).
+
+       01  WS-SWITCHES.
+           05  WS-VALID-SWITCH            PIC X(01) VALUE "N".
+               88  WS-VALUE-IS-VALID      VALUE "Y".
+           05  WS-MENU-CONTINUE-SW        PIC X(01) VALUE "Y".
+               88  WS-MENU-CONTINUE       VALUE "Y".
+           05  WS-OPCION-VALIDA-SW        PIC X(01) VALUE "N".
+               88  WS-OPCION-VALIDA       VALUE "Y".
+
+       01  WS-RETRY-COUNT                 PIC 9(2) COMP VALUE ZERO.
+       01  WS-AUDIT-STATUS                PIC X(02).
+       01  WS-PARM-STATUS                 PIC X(02).
+       01  WS-AUDIT-KEY-INPUT             PIC X(30).
+       01  WS-AUDIT-OUTCOME               PIC X(30).
 
        PROCEDURE DIVISION.
-       
+
        PREGUNTA.
+           MOVE "CAPITULO11" TO RH-JOB-NAME.
+           ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RH-RUN-TIME FROM TIME.
+           DISPLAY "Introduce tu ID de operador: ".
+           ACCEPT RH-OPERATOR-ID.
+           DISPLAY "=============================================".
+           DISPLAY "  " RH-JOB-NAME " - Operador: " RH-OPERATOR-ID.
+           DISPLAY "  Fecha: " RH-RUN-DATE " Hora: " RH-RUN-TIME.
+           DISPLAY "=============================================".
 
-           PERFORM CONTINUACION.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           PERFORM OBTENER-RESPUESTA
+               UNTIL WS-VALUE-IS-VALID
+                  OR WS-RETRY-COUNT NOT LESS THAN 3.
+
+           IF NOT WS-VALUE-IS-VALID
+               DISPLAY "Demasiados intentos invalidos. Fin del trabajo."
+               MOVE "SI-O-NO" TO WS-AUDIT-KEY-INPUT
+               MOVE "RETRIES AGOTADOS" TO WS-AUDIT-OUTCOME
+               PERFORM ESCRIBE-AUDITORIA
+               GO TO FINALIZA-PROGRAMA.
 
            IF SI-O-NO = "N" OR SI-O-NO = "n"
+               MOVE "SI-O-NO=N" TO WS-AUDIT-KEY-INPUT
+               MOVE "OPERADOR CANCELO" TO WS-AUDIT-OUTCOME
+               PERFORM ESCRIBE-AUDITORIA
                GO TO FINALIZA-PROGRAMA.
-           IF SI-O-NO = "S" OR SI-O-NO = "s"
-               PERFORM PROGRAMA
-           ELSE
-               DISPLAY "Por faor, introduce una 'N' o 'S'".
-        
+
+           PERFORM MENU-PRINCIPAL.
+
        FINALIZA-PROGRAMA.
             STOP RUN.
-        
+
        CONTINUACION.
             DISPLAY "Ejecutar el programa? (S/N)".
             ACCEPT SI-O-NO.
-        
-       PROGRAMA.
-            DISPLAY "Se esta ejecutando el programa....".
-       
+
+       OBTENER-RESPUESTA.
+           ADD 1 TO WS-RETRY-COUNT.
+           PERFORM CONTINUACION.
+           IF SI-O-NO = "S" OR SI-O-NO = "s"
+                   OR SI-O-NO = "N" OR SI-O-NO = "n"
+               SET WS-VALUE-IS-VALID TO TRUE
+           ELSE
+               DISPLAY "Por favor, introduce una 'N' o 'S'. Intento "
+                   WS-RETRY-COUNT " de 3."
+               MOVE SI-O-NO TO WS-AUDIT-KEY-INPUT
+               MOVE "RESPUESTA INVALIDA" TO WS-AUDIT-OUTCOME
+               PERFORM ESCRIBE-AUDITORIA
+           END-IF.
+
+      *----------------------------------------------------------*
+      * NUMBERED JOB MENU                                         *
+      *----------------------------------------------------------*
+       MENU-PRINCIPAL.
+           SET WS-MENU-CONTINUE TO TRUE.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           PERFORM PROCESA-OPCION-MENU
+               UNTIL NOT WS-MENU-CONTINUE
+                  OR WS-RETRY-COUNT NOT LESS THAN 3.
+
+       PROCESA-OPCION-MENU.
+           PERFORM MUESTRA-MENU.
+           PERFORM VALIDA-OPCION-MENU.
+           IF WS-OPCION-VALIDA
+               MOVE ZERO TO WS-RETRY-COUNT
+               EVALUATE WS-MENU-OPTION
+                   WHEN 1
+                       PERFORM EJECUTA-BANNER
+                   WHEN 2
+                       PERFORM EJECUTA-CALCULADORA
+                   WHEN 3
+                       PERFORM EJECUTA-ONBOARDING
+                   WHEN 4
+                       PERFORM EJECUTA-MANTENIMIENTO
+                   WHEN 0
+                       MOVE "N" TO WS-MENU-CONTINUE-SW
+               END-EVALUATE
+           ELSE
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY "Opcion invalida. Intento " WS-RETRY-COUNT
+                   " de 3."
+           END-IF.
+
+       MUESTRA-MENU.
+           DISPLAY "=============================================".
+           DISPLAY "  MENU DE TRABAJOS DIARIOS".
+           DISPLAY "  1 - Banner de inicio de trabajo (CAPITULO-7)".
+           DISPLAY "  2 - Calculadora (BASIC-OPERATIONS)".
+           DISPLAY "  3 - Registro de incorporacion (HelloWorld)".
+           DISPLAY "  4 - Mantenimiento del umbral de la calculadora".
+           DISPLAY "  0 - Salir".
+           DISPLAY "=============================================".
+           DISPLAY "Selecciona una opcion: ".
+
+       VALIDA-OPCION-MENU.
+           MOVE "N" TO WS-OPCION-VALIDA-SW.
+           ACCEPT WS-MENU-OPTION.
+           IF WS-MENU-OPTION IS NUMERIC
+                   AND WS-MENU-OPTION NOT GREATER THAN 4
+               SET WS-OPCION-VALIDA TO TRUE
+           END-IF.
+
+       EJECUTA-BANNER.
+           CALL "CAPITULO-7".
+           MOVE "OPCION 1" TO WS-AUDIT-KEY-INPUT.
+           MOVE "BANNER EJECUTADO" TO WS-AUDIT-OUTCOME.
+           PERFORM ESCRIBE-AUDITORIA.
+
+       EJECUTA-CALCULADORA.
+           CALL "BASIC-OPERATIONS".
+           MOVE "OPCION 2" TO WS-AUDIT-KEY-INPUT.
+           MOVE "CALCULADORA EJECUTADA" TO WS-AUDIT-OUTCOME.
+           PERFORM ESCRIBE-AUDITORIA.
+
+       EJECUTA-ONBOARDING.
+           CALL "HelloWorld".
+           MOVE "OPCION 3" TO WS-AUDIT-KEY-INPUT.
+           MOVE "ONBOARDING EJECUTADO" TO WS-AUDIT-OUTCOME.
+           PERFORM ESCRIBE-AUDITORIA.
+
+      *----------------------------------------------------------*
+      * MAINTENANCE - CALCULATOR THRESHOLD                        *
+      *----------------------------------------------------------*
+       EJECUTA-MANTENIMIENTO.
+           PERFORM LEE-UMBRAL-ACTUAL.
+           DISPLAY "Umbral actual: " CP-THRESHOLD.
+           DISPLAY "Introduce el nuevo umbral (00000-99999): ".
+           ACCEPT WS-NEW-THRESHOLD.
+           IF WS-NEW-THRESHOLD IS NUMERIC
+               MOVE WS-NEW-THRESHOLD TO CP-THRESHOLD
+               MOVE RH-RUN-DATE TO CP-LAST-CHANGED-DATE
+               MOVE RH-OPERATOR-ID TO CP-LAST-CHANGED-BY
+               PERFORM GRABA-UMBRAL
+               DISPLAY "Umbral actualizado a " CP-THRESHOLD "."
+               MOVE "UMBRAL" TO WS-AUDIT-KEY-INPUT
+               MOVE "UMBRAL ACTUALIZADO" TO WS-AUDIT-OUTCOME
+           ELSE
+               DISPLAY "Valor no numerico, no se actualizo el umbral."
+               MOVE "UMBRAL" TO WS-AUDIT-KEY-INPUT
+               MOVE "VALOR INVALIDO" TO WS-AUDIT-OUTCOME
+           END-IF.
+           PERFORM ESCRIBE-AUDITORIA.
+
+       LEE-UMBRAL-ACTUAL.
+           MOVE 50 TO CP-THRESHOLD.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       GRABA-UMBRAL.
+           OPEN OUTPUT PARM-FILE.
+           WRITE CALC-PARM-RECORD.
+           CLOSE PARM-FILE.
+
+      *----------------------------------------------------------*
+      * SHARED AUDIT LOG                                          *
+      *----------------------------------------------------------*
+       ESCRIBE-AUDITORIA.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE "CAPITULO11" TO AL-PROGRAM-NAME.
+           MOVE RH-RUN-DATE TO AL-RUN-DATE.
+           MOVE RH-RUN-TIME TO AL-RUN-TIME.
+           MOVE RH-OPERATOR-ID TO AL-OPERATOR-ID.
+           MOVE WS-AUDIT-KEY-INPUT TO AL-KEY-INPUT.
+           MOVE WS-AUDIT-OUTCOME TO AL-OUTCOME.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
        END PROGRAM CAPITULO11.
