@@ -1,21 +1,97 @@
 
        identification division.
        program-id. CAPITULO-7.
-       
+      *Daily job-startup banner.  Reads the operator ID, run date and
+      *job name off the CTLFILE control file and prints the shop's
+      *standard start-of-job header, then logs the run to AUDITLOG.
+      *Modification history:
+      * - Was a hardcoded "Hola" greeting; now data-driven from
+      *   CTLFILE so every job's banner looks the same and is
+      *   auditable.
+      * - STOP RUN replaced with GOBACK so CAPITULO11's menu can
+      *   CALL this program and get control back instead of ending
+      *   the whole run unit.
+
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CTLFILE"
+               organization is sequential
+               file status is ws-ctlfile-status.
+
+           select audit-log-file assign to "AUDITLOG"
+               organization is sequential
+               file status is ws-audit-status.
+
        data division.
        FILE section.
+       fd  control-file
+           label records are standard.
+           copy CTLREC.
+
+       fd  audit-log-file
+           label records are standard.
+           copy AUDITREC.
+
        working-storage section.
       *01 is level indicator (not yet explained)
       *PIC is used to define variables
       *put "x" or "9" for chars or numbers
       *put x's or 9's for every space of memory the variable uses
       *number goes without the "---"
-       01  SALUDO PIC xxxx value "Hola".
+           copy WSRUNHDR.
+
+       01  ws-ctlfile-status          pic x(02).
+       01  ws-audit-status            pic x(02).
+
        procedure division.
       *> cobol-lint CL002 main-procedure
        main-procedure.
-           display "Este texto se va a mostrar".
-           display saludo.
-           stop run.
-       
+           perform read-control-record.
+           perform build-run-header.
+           perform display-banner.
+           perform write-audit-record.
+           goback.
+
+       read-control-record.
+           move "SYSTEM"      to jc-operator-id.
+           move "CAPITULO-7"  to jc-job-name.
+           accept jc-run-date from date yyyymmdd.
+           open input control-file.
+           if ws-ctlfile-status = "00"
+               read control-file
+                   at end
+                       continue
+               end-read
+               close control-file
+           end-if.
+
+       build-run-header.
+           move jc-job-name     to rh-job-name.
+           move jc-operator-id  to rh-operator-id.
+           move jc-run-date     to rh-run-date.
+           accept rh-run-time from time.
+
+       display-banner.
+           display "=============================================".
+           display "  " rh-job-name " - Inicio de trabajo diario".
+           display "  Operador : " rh-operator-id.
+           display "  Fecha    : " rh-run-date.
+           display "  Hora     : " rh-run-time.
+           display "=============================================".
+
+       write-audit-record.
+           open extend audit-log-file.
+           if ws-audit-status not = "00"
+               open output audit-log-file
+           end-if.
+           move "CAPITULO-7"       to al-program-name.
+           move rh-run-date        to al-run-date.
+           move rh-run-time        to al-run-time.
+           move rh-operator-id     to al-operator-id.
+           move jc-job-name        to al-key-input.
+           move "BANNER DISPLAYED" to al-outcome.
+           write audit-log-record.
+           close audit-log-file.
+
        end program CAPITULO-7.
