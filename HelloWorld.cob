@@ -1,20 +1,104 @@
-       identification division.
-       program-id. HelloWorld.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HelloWorld.
+      *New-hire onboarding checkpoint.  Displays the tutorial
+      *material, then appends a completion record (trainee ID,
+      *date, module) to TRAINLOG so we can prove who has actually
+      *gone through onboarding.
+      *Modification history:
+      * - Was a plain demo greeting with no input; now accepts a
+      *   trainee ID and logs the completion.
+      * - Adopted the shared WSRUNHDR run header and prints it at
+      *   startup, and now logs the run to AUDITLOG like the other
+      *   three programs so every entry point is covered.
+      * - STOP RUN replaced with GOBACK so CAPITULO11's menu can
+      *   CALL this program and get control back.
+      * - Uppercased the procedure division so MAIN-PROCEDURE reads
+      *   consistently with the rest of the paragraphs in this file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAINING-LOG-FILE ASSIGN TO "TRAINLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAINLOG-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAINING-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRAINING-LOG-RECORD.
+           05  TL-TRAINEE-ID              PIC X(08).
+           05  TL-COMPLETION-DATE         PIC 9(8).
+           05  TL-MODULE                  PIC X(29).
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+           COPY WSRUNHDR.
 
-       data division.
-       file section.
-       working-storage section.
        01  SALUDO PIC A(22).
        01  TITULO PIC A(29) VALUE 'Tutorial Cobol'.
        01  NUMERO PIC 9(1) VALUE 5.
 
-       procedure division.
-       display "Hello World".
+       01  WS-TRAINEE-ID                  PIC X(08).
+       01  WS-TRAINLOG-STATUS             PIC X(02).
+       01  WS-AUDIT-STATUS                PIC X(02).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN.
+           DISPLAY "Hello World".
+           DISPLAY "Introduce tu ID de aprendiz: ".
+           ACCEPT WS-TRAINEE-ID.
       *MOVE: Insert data into variable*
-       move "Bienvenido a mi canal" to SALUDO.
-       display "Muy buenas, " SALUDO.
-       display "Titulo: " TiTULO.
-       display "Este es el tutotial: " NUMERO.
-       stop run.
+           MOVE "Bienvenido a mi canal" TO SALUDO.
+           DISPLAY "Muy buenas, " SALUDO.
+           DISPLAY "Titulo: " TITULO.
+           DISPLAY "Este es el tutotial: " NUMERO.
+           PERFORM REGISTRA-FINALIZACION.
+           GOBACK.
+
+       INITIALIZE-RUN.
+           MOVE "HELLOWORLD" TO RH-JOB-NAME.
+           ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RH-RUN-TIME FROM TIME.
+           DISPLAY "=============================================".
+           DISPLAY "  " RH-JOB-NAME " - Registro de incorporacion".
+           DISPLAY "  Fecha : " RH-RUN-DATE.
+           DISPLAY "=============================================".
+
+       REGISTRA-FINALIZACION.
+           OPEN EXTEND TRAINING-LOG-FILE.
+           IF WS-TRAINLOG-STATUS NOT = "00"
+               OPEN OUTPUT TRAINING-LOG-FILE
+           END-IF.
+           MOVE WS-TRAINEE-ID TO TL-TRAINEE-ID.
+           MOVE RH-RUN-DATE TO TL-COMPLETION-DATE.
+           MOVE TITULO TO TL-MODULE.
+           WRITE TRAINING-LOG-RECORD.
+           CLOSE TRAINING-LOG-FILE.
+           DISPLAY "Registro de finalizacion guardado para "
+               WS-TRAINEE-ID ".".
+           PERFORM ESCRIBE-AUDITORIA.
+
+       ESCRIBE-AUDITORIA.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE "HELLOWORLD" TO AL-PROGRAM-NAME.
+           MOVE RH-RUN-DATE TO AL-RUN-DATE.
+           MOVE RH-RUN-TIME TO AL-RUN-TIME.
+           MOVE WS-TRAINEE-ID TO AL-OPERATOR-ID.
+           MOVE WS-TRAINEE-ID TO AL-KEY-INPUT.
+           MOVE "ONBOARDING COMPLETADO" TO AL-OUTCOME.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
 
-       end program HelloWorld.
+       END PROGRAM HelloWorld.
