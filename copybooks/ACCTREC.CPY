@@ -0,0 +1,12 @@
+      *----------------------------------------------------------*
+      *  ACCTREC.CPY                                              *
+      *  Account master record for the indexed ACCTMAST file      *
+      *  that BASIC-OPERATIONS looks accounts up against before   *
+      *  it will run a calculation for them.                      *
+      *----------------------------------------------------------*
+       01  ACCT-MASTER-RECORD.
+           05  AM-ACCOUNT-NUMBER          PIC 9(6).
+           05  AM-ACCOUNT-NAME            PIC X(20).
+           05  AM-ACCOUNT-STATUS          PIC X(01).
+               88  AM-STATUS-ACTIVE       VALUE "A".
+               88  AM-STATUS-CLOSED       VALUE "C".
