@@ -0,0 +1,23 @@
+      *----------------------------------------------------------*
+      *  WSRUNHDR.CPY                                             *
+      *  Common run-header block.  Every job in this shop moves   *
+      *  its job name into RH-JOB-NAME, stamps RH-RUN-DATE and    *
+      *  RH-RUN-TIME from FUNCTION CURRENT-DATE at start of run,  *
+      *  and displays the banner so console output always         *
+      *  identifies itself the same way.                          *
+      *----------------------------------------------------------*
+       01  WS-RUN-HEADER.
+           05  RH-JOB-NAME                PIC X(20).
+           05  RH-OPERATOR-ID             PIC X(08).
+           05  RH-RUN-DATE                PIC 9(8).
+           05  RH-RUN-DATE-R REDEFINES RH-RUN-DATE.
+               10  RH-RUN-DATE-CC         PIC 9(2).
+               10  RH-RUN-DATE-YY         PIC 9(2).
+               10  RH-RUN-DATE-MM         PIC 9(2).
+               10  RH-RUN-DATE-DD         PIC 9(2).
+           05  RH-RUN-TIME                PIC 9(8).
+           05  RH-RUN-TIME-R REDEFINES RH-RUN-TIME.
+               10  RH-RUN-TIME-HH         PIC 9(2).
+               10  RH-RUN-TIME-MM         PIC 9(2).
+               10  RH-RUN-TIME-SS         PIC 9(2).
+               10  RH-RUN-TIME-HS         PIC 9(2).
