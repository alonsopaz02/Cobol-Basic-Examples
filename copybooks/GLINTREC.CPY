@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      *  GLINTREC.CPY                                             *
+      *  Fixed-width general-ledger interface record produced by  *
+      *  BASIC-OPERATIONS so a calculation result can feed the    *
+      *  books instead of only ever flashing on the console.      *
+      *----------------------------------------------------------*
+       01  GL-INTERFACE-RECORD.
+           05  GL-RUN-DATE                PIC 9(8).
+           05  GL-ACCOUNT-NUMBER          PIC 9(6).
+           05  GL-AMOUNT                  PIC S9(7)V99.
+           05  GL-DEBIT-CREDIT            PIC X(01).
+               88  GL-IS-DEBIT            VALUE "D".
+               88  GL-IS-CREDIT           VALUE "C".
+           05  GL-SOURCE-SYSTEM           PIC X(08) VALUE "CALC".
+           05  FILLER                     PIC X(20) VALUE SPACES.
