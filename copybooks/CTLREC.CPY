@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      *  CTLREC.CPY                                               *
+      *  Job-startup control record read by CAPITULO-7 at the     *
+      *  top of the day so the banner is driven by data, not a    *
+      *  hardcoded greeting.                                      *
+      *----------------------------------------------------------*
+       01  JOB-CONTROL-RECORD.
+           05  JC-OPERATOR-ID             PIC X(08).
+           05  JC-RUN-DATE                PIC 9(8).
+           05  JC-JOB-NAME                PIC X(20).
