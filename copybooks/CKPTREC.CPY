@@ -0,0 +1,9 @@
+      *----------------------------------------------------------*
+      *  CKPTREC.CPY                                              *
+      *  Checkpoint record written every N transactions during    *
+      *  the BASIC-OPERATIONS batch run, so an abend part way     *
+      *  through the file does not force a full reprocess.        *
+      *----------------------------------------------------------*
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-RECORD-NUMBER      PIC 9(8).
+           05  CK-RUN-DATE                PIC 9(8).
