@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      *  PARMREC.CPY                                              *
+      *  BASIC-OPERATIONS control parameters.  Today this only    *
+      *  carries the over/under reporting threshold, so it can be *
+      *  changed from the CAPITULO11 maintenance menu instead of  *
+      *  a recompile.                                             *
+      *----------------------------------------------------------*
+       01  CALC-PARM-RECORD.
+           05  CP-THRESHOLD               PIC 9(5).
+           05  CP-LAST-CHANGED-DATE       PIC 9(8).
+           05  CP-LAST-CHANGED-BY         PIC X(08).
