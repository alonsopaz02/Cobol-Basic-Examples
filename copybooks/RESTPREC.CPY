@@ -0,0 +1,8 @@
+      *----------------------------------------------------------*
+      *  RESTPREC.CPY                                             *
+      *  Restart parameter read by BASIC-OPERATIONS at start-up:  *
+      *  the last good record number from a prior checkpoint, so  *
+      *  the batch run can resume instead of starting over.       *
+      *----------------------------------------------------------*
+       01  RESTART-PARM-RECORD.
+           05  RP-RESTART-RECORD-NUMBER   PIC 9(8).
