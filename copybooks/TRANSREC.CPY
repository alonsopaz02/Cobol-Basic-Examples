@@ -0,0 +1,22 @@
+      *----------------------------------------------------------*
+      *  TRANSREC.CPY                                             *
+      *  Standard calculator transaction record.  Shared by any   *
+      *  program that reads or writes a BASIC-OPERATIONS style    *
+      *  transaction file (batch input, batch output, reporting,  *
+      *  reconciliation).                                         *
+      *----------------------------------------------------------*
+       01  TRANS-RECORD.
+           05  TR-ACCOUNT-NUMBER          PIC 9(6).
+           05  TR-NUM1                    PIC 9(4)V99.
+           05  TR-NUM2                    PIC 9(4)V99.
+           05  TR-OPERATION-CODE          PIC X(01).
+               88  TR-OP-ADD              VALUE "A".
+               88  TR-OP-SUBTRACT         VALUE "S".
+               88  TR-OP-MULTIPLY         VALUE "M".
+               88  TR-OP-DIVIDE           VALUE "D".
+           05  TR-RESULT                  PIC S9(5)V99.
+           05  TR-STATUS-CODE             PIC X(02).
+               88  TR-STATUS-OK           VALUE "OK".
+               88  TR-STATUS-SIZE-ERROR   VALUE "SE".
+               88  TR-STATUS-ACCT-NOTFND  VALUE "AN".
+               88  TR-STATUS-BAD-OPCODE   VALUE "OP".
