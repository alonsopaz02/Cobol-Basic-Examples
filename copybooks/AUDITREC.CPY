@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      *  AUDITREC.CPY                                             *
+      *  One line per program run, appended to the shared audit   *
+      *  log (AUDITLOG) so the next morning we can see who ran    *
+      *  what, when, with what key inputs, and with what result.  *
+      *----------------------------------------------------------*
+       01  AUDIT-LOG-RECORD.
+           05  AL-PROGRAM-NAME            PIC X(20).
+           05  AL-RUN-DATE                PIC 9(8).
+           05  AL-RUN-TIME                PIC 9(8).
+           05  AL-OPERATOR-ID             PIC X(08).
+           05  AL-KEY-INPUT               PIC X(30).
+           05  AL-OUTCOME                 PIC X(30).
