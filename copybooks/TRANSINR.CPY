@@ -0,0 +1,14 @@
+      *----------------------------------------------------------*
+      *  TRANSINR.CPY                                             *
+      *  Input-side transaction record for TRANSIN.  Carries only  *
+      *  the fields a program actually reads off the input file;  *
+      *  RESULT and STATUS-CODE are computed on the way out and    *
+      *  belong on TRANSOUT's layout (TRANSREC.CPY), not here.     *
+      *  Shared by BASIC-OPERATIONS and CALC-RECONCILIATION so     *
+      *  both agree on the same physical record for TRANSIN.       *
+      *----------------------------------------------------------*
+       01  IN-TRANS-RECORD.
+           05  ITR-ACCOUNT-NUMBER         PIC 9(6).
+           05  ITR-NUM1                   PIC 9(4)V99.
+           05  ITR-NUM2                   PIC 9(4)V99.
+           05  ITR-OPERATION-CODE         PIC X(01).
